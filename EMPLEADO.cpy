@@ -0,0 +1,11 @@
+       01  EMPLEADO-REGISTRO.
+           05 EMPLEADOS-ID PIC 9(6).
+           05 EMPLEADOS-NOMBRE PIC X(20).
+           05 EMPLEADOS-APELLIDO PIC X(50).
+           05 EMPLEADOS-DEPARTAMENTO PIC X(20).
+           05 EMPLEADOS-CATEGORIA PIC X(10).
+           05 EMPLEADOS-FECHA-ALTA PIC 9(8).
+           05 EMPLEADOS-SALARIO PIC 9(7)V99.
+           05 EMPLEADOS-ESTADO PIC X(01).
+               88 EMPLEADO-ACTIVO VALUE 'A'.
+               88 EMPLEADO-INACTIVO VALUE 'I'.
