@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Carga-lote.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-TRANSACCIONES
+           ASSIGN TO "transacciones.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-TRANS.
+
+           SELECT EMPLEAD-ARCHIVO
+           ASSIGN TO "empleado.csv"
+           ORGANIZATION IS INDEXED
+           RECORD KEY EMPLEADOS-ID
+           ALTERNATE RECORD KEY EMPLEADOS-APELLIDO WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-STATUS.
+
+           SELECT FICHERO-ERRORES
+           ASSIGN TO "errores.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-ERRORES.
+
+           SELECT FICHERO-AUDITORIA
+           ASSIGN TO "auditoria.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-AUDITORIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHERO-TRANSACCIONES.
+       01  TRANSACCION-REGISTRO.
+           05 TRANS-CODIGO PIC X(01).
+               88 TRANS-ALTA VALUE 'A'.
+               88 TRANS-CAMBIO VALUE 'C'.
+               88 TRANS-BAJA VALUE 'D'.
+           05 TRANS-ID PIC 9(6).
+           05 TRANS-NOMBRE PIC X(20).
+           05 TRANS-APELLIDO PIC X(50).
+           05 TRANS-DEPARTAMENTO PIC X(20).
+           05 TRANS-CATEGORIA PIC X(10).
+           05 TRANS-FECHA-ALTA PIC 9(8).
+           05 TRANS-SALARIO PIC 9(7)V99.
+
+       FD  EMPLEAD-ARCHIVO.
+           COPY "EMPLEADO.cpy".
+
+       FD  FICHERO-ERRORES.
+       01  ERROR-REGISTRO PIC X(60).
+
+       FD  FICHERO-AUDITORIA.
+       01  AUDITORIA-REGISTRO PIC X(188).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X VALUE 'N'.
+           88 FIN-FICHERO VALUE 'Y'.
+
+       01  FS-STATUS-TRANS PIC X(2).
+           88 FS-OK-TRANS VALUE '00'.
+
+       01  FS-STATUS PIC X(2).
+           88 FS-OK VALUE '00'.
+
+       01  FS-STATUS-ERRORES PIC X(2).
+           88 FS-OK-ERRORES VALUE '00'.
+
+       01  WS-OPERACION PIC X(10).
+
+       01  LINEA-ERROR.
+           05 LE-OPERACION PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LE-ID PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LE-STATUS PIC X(2).
+
+       01  CONTADORES-LOTE.
+           05 CONT-ALTAS PIC 9(6) VALUE 0.
+           05 CONT-CAMBIOS PIC 9(6) VALUE 0.
+           05 CONT-BAJAS PIC 9(6) VALUE 0.
+           05 CONT-RECHAZADAS PIC 9(6) VALUE 0.
+
+       01  FS-STATUS-AUDITORIA PIC X(2).
+           88 FS-OK-AUDITORIA VALUE '00'.
+
+       01  WS-AUD-ID-ANTES PIC 9(6) VALUE 0.
+       01  WS-AUD-NOMBRE-ANTES PIC X(20) VALUE SPACES.
+       01  WS-AUD-APELLIDO-ANTES PIC X(50) VALUE SPACES.
+
+       01  WS-FECHA-HORA-RAW PIC X(21).
+
+       01  LINEA-AUDITORIA.
+           05 LA-FECHA-HORA.
+               10 LA-FECHA PIC X(10).
+               10 FILLER PIC X(1) VALUE SPACE.
+               10 LA-HORA PIC X(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-OPERACION PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-ID-ANTES PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-NOMBRE-ANTES PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-APELLIDO-ANTES PIC X(50).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-ID-DESPUES PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-NOMBRE-DESPUES PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-APELLIDO-DESPUES PIC X(50).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM APERTURA.
+
+           READ FICHERO-TRANSACCIONES
+               AT END
+                   SET FIN-FICHERO TO TRUE
+           END-READ.
+
+           PERFORM PROCESA-TRANSACCION UNTIL FIN-FICHERO.
+
+           PERFORM MUESTRA-RESUMEN.
+
+           PERFORM CIERRE.
+           PERFORM FIN-PROGRAMA.
+
+       PROCESA-TRANSACCION.
+           MOVE TRANS-ID TO EMPLEADOS-ID.
+
+           EVALUATE TRUE
+               WHEN TRANS-ALTA
+                   PERFORM APLICA-ALTA
+               WHEN TRANS-CAMBIO
+                   PERFORM APLICA-CAMBIO
+               WHEN TRANS-BAJA
+                   PERFORM APLICA-BAJA
+               WHEN OTHER
+                   ADD 1 TO CONT-RECHAZADAS
+           END-EVALUATE.
+
+           READ FICHERO-TRANSACCIONES
+               AT END
+                   SET FIN-FICHERO TO TRUE
+           END-READ.
+
+       APLICA-ALTA.
+           MOVE TRANS-NOMBRE TO EMPLEADOS-NOMBRE.
+           MOVE TRANS-APELLIDO TO EMPLEADOS-APELLIDO.
+           MOVE TRANS-DEPARTAMENTO TO EMPLEADOS-DEPARTAMENTO.
+           MOVE TRANS-CATEGORIA TO EMPLEADOS-CATEGORIA.
+           MOVE TRANS-FECHA-ALTA TO EMPLEADOS-FECHA-ALTA.
+           MOVE TRANS-SALARIO TO EMPLEADOS-SALARIO.
+           SET EMPLEADO-ACTIVO TO TRUE.
+           MOVE 0 TO WS-AUD-ID-ANTES.
+           MOVE SPACES TO WS-AUD-NOMBRE-ANTES.
+           MOVE SPACES TO WS-AUD-APELLIDO-ANTES.
+
+           MOVE "ALTA" TO WS-OPERACION.
+           WRITE EMPLEADO-REGISTRO
+               INVALID KEY
+                   ADD 1 TO CONT-RECHAZADAS
+               NOT INVALID KEY
+                   ADD 1 TO CONT-ALTAS
+           END-WRITE.
+           PERFORM CHEQUEA-STATUS-ARCHIVO.
+           IF FS-OK
+               PERFORM ESCRIBE-AUDITORIA
+           END-IF.
+
+       APLICA-CAMBIO.
+           MOVE "LECTURA" TO WS-OPERACION.
+           READ EMPLEAD-ARCHIVO
+               INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   ADD 1 TO CONT-RECHAZADAS
+               NOT INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   MOVE EMPLEADOS-ID TO WS-AUD-ID-ANTES
+                   MOVE EMPLEADOS-NOMBRE TO WS-AUD-NOMBRE-ANTES
+                   MOVE EMPLEADOS-APELLIDO TO WS-AUD-APELLIDO-ANTES
+
+                   MOVE TRANS-NOMBRE TO EMPLEADOS-NOMBRE
+                   MOVE TRANS-APELLIDO TO EMPLEADOS-APELLIDO
+                   MOVE TRANS-DEPARTAMENTO TO EMPLEADOS-DEPARTAMENTO
+                   MOVE TRANS-CATEGORIA TO EMPLEADOS-CATEGORIA
+                   MOVE TRANS-FECHA-ALTA TO EMPLEADOS-FECHA-ALTA
+                   MOVE TRANS-SALARIO TO EMPLEADOS-SALARIO
+
+                   MOVE "CAMBIO" TO WS-OPERACION
+                   REWRITE EMPLEADO-REGISTRO
+                       INVALID KEY
+                           ADD 1 TO CONT-RECHAZADAS
+                       NOT INVALID KEY
+                           ADD 1 TO CONT-CAMBIOS
+                   END-REWRITE
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   IF FS-OK
+                       PERFORM ESCRIBE-AUDITORIA
+                   END-IF
+           END-READ.
+
+       APLICA-BAJA.
+           MOVE "LECTURA" TO WS-OPERACION.
+           READ EMPLEAD-ARCHIVO
+               INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   ADD 1 TO CONT-RECHAZADAS
+               NOT INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   IF EMPLEADO-INACTIVO
+                       ADD 1 TO CONT-RECHAZADAS
+                   ELSE
+                       MOVE EMPLEADOS-ID TO WS-AUD-ID-ANTES
+                       MOVE EMPLEADOS-NOMBRE TO WS-AUD-NOMBRE-ANTES
+                       MOVE EMPLEADOS-APELLIDO TO WS-AUD-APELLIDO-ANTES
+
+                       SET EMPLEADO-INACTIVO TO TRUE
+                       MOVE "BAJA" TO WS-OPERACION
+                       REWRITE EMPLEADO-REGISTRO
+                           INVALID KEY
+                               ADD 1 TO CONT-RECHAZADAS
+                           NOT INVALID KEY
+                               ADD 1 TO CONT-BAJAS
+                       END-REWRITE
+                       PERFORM CHEQUEA-STATUS-ARCHIVO
+                       IF FS-OK
+                           PERFORM ESCRIBE-AUDITORIA
+                       END-IF
+                   END-IF
+           END-READ.
+
+       MUESTRA-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "Resumen de la carga por lotes:".
+           DISPLAY "  Altas aplicadas     : " CONT-ALTAS.
+           DISPLAY "  Cambios aplicados   : " CONT-CAMBIOS.
+           DISPLAY "  Bajas aplicadas     : " CONT-BAJAS.
+           DISPLAY "  Transacciones malas : " CONT-RECHAZADAS.
+
+       CHEQUEA-STATUS-ARCHIVO.
+           IF NOT FS-OK AND FS-STATUS NOT = '10'
+                   AND FS-STATUS NOT = '23'
+               MOVE WS-OPERACION TO LE-OPERACION
+               MOVE EMPLEADOS-ID TO LE-ID
+               MOVE FS-STATUS TO LE-STATUS
+               MOVE LINEA-ERROR TO ERROR-REGISTRO
+               WRITE ERROR-REGISTRO
+           END-IF.
+
+       ESCRIBE-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-RAW.
+
+           STRING WS-FECHA-HORA-RAW(1:4) "-" WS-FECHA-HORA-RAW(5:2)
+                   "-" WS-FECHA-HORA-RAW(7:2)
+               DELIMITED BY SIZE INTO LA-FECHA
+           END-STRING.
+           STRING WS-FECHA-HORA-RAW(9:2) ":" WS-FECHA-HORA-RAW(11:2)
+                   ":" WS-FECHA-HORA-RAW(13:2)
+               DELIMITED BY SIZE INTO LA-HORA
+           END-STRING.
+
+           MOVE WS-OPERACION TO LA-OPERACION.
+           MOVE WS-AUD-ID-ANTES TO LA-ID-ANTES.
+           MOVE WS-AUD-NOMBRE-ANTES TO LA-NOMBRE-ANTES.
+           MOVE WS-AUD-APELLIDO-ANTES TO LA-APELLIDO-ANTES.
+           MOVE EMPLEADOS-ID TO LA-ID-DESPUES.
+           MOVE EMPLEADOS-NOMBRE TO LA-NOMBRE-DESPUES.
+           MOVE EMPLEADOS-APELLIDO TO LA-APELLIDO-DESPUES.
+
+           MOVE LINEA-AUDITORIA TO AUDITORIA-REGISTRO.
+           WRITE AUDITORIA-REGISTRO.
+
+       APERTURA.
+           OPEN INPUT FICHERO-TRANSACCIONES.
+
+           OPEN I-O EMPLEAD-ARCHIVO.
+
+           IF NOT FS-OK
+               OPEN OUTPUT EMPLEAD-ARCHIVO
+               CLOSE EMPLEAD-ARCHIVO
+               OPEN I-O EMPLEAD-ARCHIVO
+           END-IF.
+
+           OPEN EXTEND FICHERO-ERRORES.
+
+           IF NOT FS-OK-ERRORES
+               OPEN OUTPUT FICHERO-ERRORES
+           END-IF.
+
+           OPEN EXTEND FICHERO-AUDITORIA.
+
+           IF NOT FS-OK-AUDITORIA
+               OPEN OUTPUT FICHERO-AUDITORIA
+           END-IF.
+       CIERRE.
+           CLOSE FICHERO-TRANSACCIONES.
+           CLOSE EMPLEAD-ARCHIVO.
+           CLOSE FICHERO-ERRORES.
+           CLOSE FICHERO-AUDITORIA.
+       FIN-PROGRAMA.
+            STOP RUN.
+       END PROGRAM Carga-lote.
