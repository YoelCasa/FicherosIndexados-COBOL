@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exporta-empleados.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEAD-ARCHIVO
+           ASSIGN TO "empleado.csv"
+           ORGANIZATION IS INDEXED
+           RECORD KEY EMPLEADOS-ID
+           ALTERNATE RECORD KEY EMPLEADOS-APELLIDO WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-STATUS.
+
+           SELECT FICHERO-EXTRACTO
+           ASSIGN TO "empleado_nomina.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-EXTRACTO.
+
+           SELECT FICHERO-ERRORES
+           ASSIGN TO "errores.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-ERRORES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEAD-ARCHIVO.
+           COPY "EMPLEADO.cpy".
+
+       FD  FICHERO-EXTRACTO.
+       01  EXTRACTO-REGISTRO PIC X(150).
+
+       FD  FICHERO-ERRORES.
+       01  ERROR-REGISTRO PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X VALUE 'N'.
+           88 FIN-FICHERO VALUE 'Y'.
+
+       01  FS-STATUS PIC X(2).
+           88 FS-OK VALUE '00'.
+
+       01  FS-STATUS-EXTRACTO PIC X(2).
+           88 FS-OK-EXTRACTO VALUE '00'.
+
+       01  FS-STATUS-ERRORES PIC X(2).
+           88 FS-OK-ERRORES VALUE '00'.
+
+       01  WS-OPERACION PIC X(10).
+
+       01  LINEA-ERROR.
+           05 LE-OPERACION PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LE-ID PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LE-STATUS PIC X(2).
+
+       01  CONT-REGISTROS PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM APERTURA.
+
+           MOVE "LECTURA" TO WS-OPERACION.
+           READ EMPLEAD-ARCHIVO NEXT RECORD
+               AT END
+                   SET FIN-FICHERO TO TRUE
+           END-READ.
+           PERFORM CHEQUEA-STATUS-ARCHIVO.
+
+           PERFORM GRABA-LINEA-EXTRACTO UNTIL FIN-FICHERO.
+
+           DISPLAY "Registros exportados: " CONT-REGISTROS.
+
+           PERFORM CIERRE.
+           PERFORM FIN-PROGRAMA.
+
+       GRABA-LINEA-EXTRACTO.
+           IF EMPLEADO-ACTIVO
+               MOVE SPACES TO EXTRACTO-REGISTRO
+               STRING FUNCTION TRIM(EMPLEADOS-ID) DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       FUNCTION TRIM(EMPLEADOS-NOMBRE)
+                           DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       FUNCTION TRIM(EMPLEADOS-APELLIDO)
+                           DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       FUNCTION TRIM(EMPLEADOS-DEPARTAMENTO)
+                           DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       FUNCTION TRIM(EMPLEADOS-CATEGORIA)
+                           DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       EMPLEADOS-FECHA-ALTA DELIMITED BY SIZE
+                       ";" DELIMITED BY SIZE
+                       EMPLEADOS-SALARIO DELIMITED BY SIZE
+                   INTO EXTRACTO-REGISTRO
+               END-STRING
+
+               WRITE EXTRACTO-REGISTRO
+               ADD 1 TO CONT-REGISTROS
+           END-IF.
+
+           MOVE "LECTURA" TO WS-OPERACION.
+           READ EMPLEAD-ARCHIVO NEXT RECORD
+               AT END
+                   SET FIN-FICHERO TO TRUE
+           END-READ.
+           PERFORM CHEQUEA-STATUS-ARCHIVO.
+
+       CHEQUEA-STATUS-ARCHIVO.
+           IF NOT FS-OK AND FS-STATUS NOT = '10'
+               MOVE WS-OPERACION TO LE-OPERACION
+               MOVE EMPLEADOS-ID TO LE-ID
+               MOVE FS-STATUS TO LE-STATUS
+               MOVE LINEA-ERROR TO ERROR-REGISTRO
+               WRITE ERROR-REGISTRO
+           END-IF.
+
+       APERTURA.
+           OPEN INPUT EMPLEAD-ARCHIVO.
+
+           IF NOT FS-OK
+               DISPLAY "Error al abrir el archivo de empleados."
+               PERFORM FIN-PROGRAMA
+           END-IF.
+
+           OPEN OUTPUT FICHERO-EXTRACTO.
+
+           IF NOT FS-OK-EXTRACTO
+               DISPLAY "Error al abrir el fichero de extracto."
+               PERFORM FIN-PROGRAMA
+           END-IF.
+
+           OPEN EXTEND FICHERO-ERRORES.
+
+           IF NOT FS-OK-ERRORES
+               OPEN OUTPUT FICHERO-ERRORES
+           END-IF.
+       CIERRE.
+           CLOSE EMPLEAD-ARCHIVO.
+           CLOSE FICHERO-EXTRACTO.
+           CLOSE FICHERO-ERRORES.
+       FIN-PROGRAMA.
+            STOP RUN.
+       END PROGRAM Exporta-empleados.
