@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Ficheros-indexados.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -7,15 +7,38 @@ IDENTIFICATION DIVISION.
            ASSIGN TO "empleado.csv"
            ORGANIZATION IS INDEXED
            RECORD KEY EMPLEADOS-ID
+           ALTERNATE RECORD KEY EMPLEADOS-APELLIDO WITH DUPLICATES
            ACCESS MODE IS DYNAMIC
            FILE STATUS IS FS-STATUS.
+
+           SELECT FICHERO-ERRORES
+           ASSIGN TO "errores.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-ERRORES.
+
+           SELECT FICHERO-AUDITORIA
+           ASSIGN TO "auditoria.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-AUDITORIA.
+
+           SELECT FICHERO-CHECKPOINT
+           ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-CHECKPOINT.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLEAD-ARCHIVO.
-       01  EMPLEADO-REGISTRO.
-           05 EMPLEADOS-ID PIC 9(6).
-           05 EMPLEADOS-NOMBRE PIC X(20).
-           05 EMPLEADOS-APELLIDO PIC X(50).
+           COPY "EMPLEADO.cpy".
+
+       FD  FICHERO-ERRORES.
+       01  ERROR-REGISTRO PIC X(60).
+
+       FD  FICHERO-AUDITORIA.
+       01  AUDITORIA-REGISTRO PIC X(188).
+
+       FD  FICHERO-CHECKPOINT.
+       01  CHECKPOINT-REGISTRO PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  PET-ID PIC X(30)
            VALUE "Introduzca el id: ".
@@ -23,87 +46,467 @@ IDENTIFICATION DIVISION.
            VALUE "Introduzca tu nombre: ".
        01  PET-APELLIDOS PIC X(30)
            VALUE "Introduzca tus apellidos: ".
+       01  PET-DEPARTAMENTO PIC X(30)
+           VALUE "Introduzca el departamento: ".
+       01  PET-CATEGORIA PIC X(30)
+           VALUE "Introduzca la categoria: ".
+       01  PET-FECHA-ALTA PIC X(40)
+           VALUE "Introduzca la fecha de alta (AAAAMMDD): ".
+       01  PET-SALARIO PIC X(30)
+           VALUE "Introduzca el salario: ".
+       01  PET-BUSQUEDA-APELLIDO PIC X(40)
+           VALUE "Introduzca el apellido a buscar: ".
 
-       01  WS PIC X VALUE 'N'.
-           88 SI-NO VALUE 'Y'.
+       01  WS-APELLIDO-BUSQUEDA PIC X(50).
 
        01  WS-EOF PIC X VALUE 'N'.
            88 FIN-FICHERO VALUE 'Y'.
 
+       01  WS-SALIR PIC X VALUE 'N'.
+           88 SALIR-PROGRAMA VALUE 'Y'.
+
+       01  WS-OPCION PIC X(01).
+
+       01  WS-ID-VALIDO PIC X VALUE 'N'.
+           88 ID-VALIDO VALUE 'Y'.
+
+       01  WS-NOMBRE-VALIDO PIC X VALUE 'N'.
+           88 NOMBRE-VALIDO VALUE 'Y'.
+
+       01  WS-APELLIDO-VALIDO PIC X VALUE 'N'.
+           88 APELLIDO-VALIDO VALUE 'Y'.
+
        01  FS-STATUS PIC X(2).
            88 FS-OK VALUE '00'.
 
-       01  aux PIC X.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM APERTURA.
+       01  FS-STATUS-ERRORES PIC X(2).
+           88 FS-OK-ERRORES VALUE '00'.
 
-           DISPLAY "Desea seguir insertando registros(S/N)?"
-           ACCEPT aux.
-           IF aux = 'n' OR aux='N'
-               SET SI-NO TO TRUE
-           END-IF.
-           PERFORM PREGUNTA UNTIL SI-NO.
+       01  WS-OPERACION PIC X(10).
 
-           PERFORM CIERRE.
+       01  LINEA-ERROR.
+           05 LE-OPERACION PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LE-ID PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LE-STATUS PIC X(2).
 
-           OPEN INPUT EMPLEAD-ARCHIVO.
-           
-           IF NOT FS-OK 
-               DISPLAY "Error al abrir el archivo"
-               PERFORM FIN-PROGRAMA
-           END-IF.
-               
-           READ EMPLEAD-ARCHIVO NEXT RECORD
-               AT END  
-                   SET FIN-FICHERO to TRUE
-           END-READ.
-           
-           PERFORM LECTURA UNTIL FIN-FICHERO.
+       01  FS-STATUS-AUDITORIA PIC X(2).
+           88 FS-OK-AUDITORIA VALUE '00'.
+
+       01  WS-AUD-ID-ANTES PIC 9(6) VALUE 0.
+       01  WS-AUD-NOMBRE-ANTES PIC X(20) VALUE SPACES.
+       01  WS-AUD-APELLIDO-ANTES PIC X(50) VALUE SPACES.
 
+       01  WS-FECHA-HORA-RAW PIC X(21).
+
+       01  LINEA-AUDITORIA.
+           05 LA-FECHA-HORA.
+               10 LA-FECHA PIC X(10).
+               10 FILLER PIC X(1) VALUE SPACE.
+               10 LA-HORA PIC X(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-OPERACION PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-ID-ANTES PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-NOMBRE-ANTES PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-APELLIDO-ANTES PIC X(50).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-ID-DESPUES PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-NOMBRE-DESPUES PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LA-APELLIDO-DESPUES PIC X(50).
+
+       01  FS-STATUS-CHECKPOINT PIC X(2).
+           88 FS-OK-CHECKPOINT VALUE '00'.
+
+       01  WS-FIN-CHECKPOINT PIC X VALUE 'N'.
+           88 FIN-CHECKPOINT VALUE 'Y'.
+
+       01  WS-CONTADOR-CHECKPOINT PIC 9(6) VALUE 0.
+       01  WS-CONTADOR-SESION PIC 9(6) VALUE 0.
+       01  WS-ULTIMO-ID-CHECKPOINT PIC 9(6) VALUE 0.
+
+       01  WS-CHECKPOINT-LINEA.
+           05 CKP-CONTADOR PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKP-ULTIMO-ID PIC 9(6).
+
+       01  WS-ESTADO-TEXTO PIC X(6).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM APERTURA.
+
+           PERFORM MENU-PRINCIPAL UNTIL SALIR-PROGRAMA.
 
            PERFORM CIERRE.
            PERFORM FIN-PROGRAMA.
 
-       PREGUNTA.
+       MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "1. Alta de empleado".
+           DISPLAY "2. Baja de empleado".
+           DISPLAY "3. Cambio de empleado".
+           DISPLAY "4. Listado de empleados".
+           DISPLAY "5. Busqueda por apellido".
+           DISPLAY "6. Salir".
+           DISPLAY "Elija una opcion: ".
+           ACCEPT WS-OPCION.
 
-           INITIALIZE EMPLEADO-REGISTRO.
+           EVALUATE WS-OPCION
+               WHEN '1' PERFORM ALTA-EMPLEADO
+               WHEN '2' PERFORM BAJA-EMPLEADO
+               WHEN '3' PERFORM CAMBIO-EMPLEADO
+               WHEN '4' PERFORM LISTADO-EMPLEADOS
+               WHEN '5' PERFORM BUSQUEDA-APELLIDO
+               WHEN '6' SET SALIR-PROGRAMA TO TRUE
+               WHEN OTHER DISPLAY "Opcion no valida"
+           END-EVALUATE.
 
+       ACEPTA-ID-VALIDO.
+           MOVE 'N' TO WS-ID-VALIDO.
+           PERFORM PIDE-ID UNTIL ID-VALIDO.
+
+       PIDE-ID.
            DISPLAY PET-ID.
            ACCEPT EMPLEADOS-ID.
+
+           IF EMPLEADOS-ID IS NUMERIC AND EMPLEADOS-ID NOT = 0
+               SET ID-VALIDO TO TRUE
+           ELSE
+               DISPLAY "El id debe ser numerico y distinto de cero."
+           END-IF.
+
+       ACEPTA-NOMBRE-VALIDO.
+           MOVE 'N' TO WS-NOMBRE-VALIDO.
+           PERFORM PIDE-NOMBRE UNTIL NOMBRE-VALIDO.
+
+       PIDE-NOMBRE.
            DISPLAY PET-NOMBRE.
            ACCEPT EMPLEADOS-NOMBRE.
+
+           IF EMPLEADOS-NOMBRE NOT = SPACES
+               SET NOMBRE-VALIDO TO TRUE
+           ELSE
+               DISPLAY "El nombre no puede quedar en blanco."
+           END-IF.
+
+       ACEPTA-APELLIDO-VALIDO.
+           MOVE 'N' TO WS-APELLIDO-VALIDO.
+           PERFORM PIDE-APELLIDO UNTIL APELLIDO-VALIDO.
+
+       PIDE-APELLIDO.
            DISPLAY PET-APELLIDOS.
            ACCEPT EMPLEADOS-APELLIDO.
 
-           WRITE EMPLEADO-REGISTRO.
+           IF EMPLEADOS-APELLIDO NOT = SPACES
+               SET APELLIDO-VALIDO TO TRUE
+           ELSE
+               DISPLAY "Los apellidos no pueden quedar en blanco."
+           END-IF.
+
+       ALTA-EMPLEADO.
+           INITIALIZE EMPLEADO-REGISTRO.
+
+           PERFORM ACEPTA-ID-VALIDO.
+
+           MOVE "LECTURA" TO WS-OPERACION.
+           READ EMPLEAD-ARCHIVO
+               INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   MOVE 0 TO WS-AUD-ID-ANTES
+                   MOVE SPACES TO WS-AUD-NOMBRE-ANTES
+                   MOVE SPACES TO WS-AUD-APELLIDO-ANTES
+
+                   PERFORM ACEPTA-NOMBRE-VALIDO
+                   PERFORM ACEPTA-APELLIDO-VALIDO
+                   DISPLAY PET-DEPARTAMENTO
+                   ACCEPT EMPLEADOS-DEPARTAMENTO
+                   DISPLAY PET-CATEGORIA
+                   ACCEPT EMPLEADOS-CATEGORIA
+                   DISPLAY PET-FECHA-ALTA
+                   ACCEPT EMPLEADOS-FECHA-ALTA
+                   DISPLAY PET-SALARIO
+                   ACCEPT EMPLEADOS-SALARIO
+                   SET EMPLEADO-ACTIVO TO TRUE
+
+                   MOVE "ALTA" TO WS-OPERACION
+                   WRITE EMPLEADO-REGISTRO
+                       INVALID KEY
+                           DISPLAY "No se pudo dar de alta el empleado."
+                   END-WRITE
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   IF FS-OK
+                       PERFORM ESCRIBE-AUDITORIA
+                       PERFORM GRABA-CHECKPOINT
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   DISPLAY "Ya existe un empleado con ese id, use "
+                       "Cambio o Baja."
+           END-READ.
+
+       BAJA-EMPLEADO.
+           DISPLAY PET-ID.
+           ACCEPT EMPLEADOS-ID.
+
+           MOVE "LECTURA" TO WS-OPERACION.
+           READ EMPLEAD-ARCHIVO
+               INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   DISPLAY "No existe ningun empleado con ese id."
+               NOT INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   IF EMPLEADO-INACTIVO
+                       DISPLAY "Ese empleado ya esta dado de baja."
+                   ELSE
+                       MOVE EMPLEADOS-ID TO WS-AUD-ID-ANTES
+                       MOVE EMPLEADOS-NOMBRE TO WS-AUD-NOMBRE-ANTES
+                       MOVE EMPLEADOS-APELLIDO TO WS-AUD-APELLIDO-ANTES
 
-           DISPLAY "Desea seguir insertando registros(S/N)?"
-           ACCEPT aux.
-           IF aux = 'n' OR aux='N'
-               SET SI-NO TO TRUE
+                       SET EMPLEADO-INACTIVO TO TRUE
+                       MOVE "BAJA" TO WS-OPERACION
+                       REWRITE EMPLEADO-REGISTRO
+                           INVALID KEY
+                               DISPLAY
+                                   "No se pudo dar de baja el empleado."
+                       END-REWRITE
+                       PERFORM CHEQUEA-STATUS-ARCHIVO
+                       IF FS-OK
+                           PERFORM ESCRIBE-AUDITORIA
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CAMBIO-EMPLEADO.
+           DISPLAY PET-ID.
+           ACCEPT EMPLEADOS-ID.
+
+           MOVE "LECTURA" TO WS-OPERACION.
+           READ EMPLEAD-ARCHIVO
+               INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   DISPLAY "No existe ningun empleado con ese id."
+               NOT INVALID KEY
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   MOVE EMPLEADOS-ID TO WS-AUD-ID-ANTES
+                   MOVE EMPLEADOS-NOMBRE TO WS-AUD-NOMBRE-ANTES
+                   MOVE EMPLEADOS-APELLIDO TO WS-AUD-APELLIDO-ANTES
+
+                   PERFORM ACEPTA-NOMBRE-VALIDO
+                   PERFORM ACEPTA-APELLIDO-VALIDO
+                   DISPLAY PET-DEPARTAMENTO
+                   ACCEPT EMPLEADOS-DEPARTAMENTO
+                   DISPLAY PET-CATEGORIA
+                   ACCEPT EMPLEADOS-CATEGORIA
+                   DISPLAY PET-FECHA-ALTA
+                   ACCEPT EMPLEADOS-FECHA-ALTA
+                   DISPLAY PET-SALARIO
+                   ACCEPT EMPLEADOS-SALARIO
+
+                   MOVE "CAMBIO" TO WS-OPERACION
+                   REWRITE EMPLEADO-REGISTRO
+                       INVALID KEY
+                           DISPLAY "No se pudo modificar el empleado."
+                   END-REWRITE
+                   PERFORM CHEQUEA-STATUS-ARCHIVO
+                   IF FS-OK
+                       PERFORM ESCRIBE-AUDITORIA
+                   END-IF
+           END-READ.
+
+       LISTADO-EMPLEADOS.
+           MOVE 'N' TO WS-EOF.
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+
+           START EMPLEAD-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   SET FIN-FICHERO TO TRUE
+           END-START.
+
+           IF NOT FIN-FICHERO
+               MOVE "LECTURA" TO WS-OPERACION
+               READ EMPLEAD-ARCHIVO NEXT RECORD
+                   AT END
+                       SET FIN-FICHERO TO TRUE
+               END-READ
+               PERFORM CHEQUEA-STATUS-ARCHIVO
            END-IF.
 
+           PERFORM LECTURA UNTIL FIN-FICHERO.
+
        LECTURA.
            PERFORM VALIDAR.
+           MOVE "LECTURA" TO WS-OPERACION
+           READ EMPLEAD-ARCHIVO NEXT RECORD
+               AT END
+                   SET FIN-FICHERO TO TRUE
+           END-READ.
+           PERFORM CHEQUEA-STATUS-ARCHIVO.
+
+       BUSQUEDA-APELLIDO.
+           DISPLAY PET-BUSQUEDA-APELLIDO.
+           ACCEPT WS-APELLIDO-BUSQUEDA.
+
+           MOVE 'N' TO WS-EOF.
+           MOVE WS-APELLIDO-BUSQUEDA TO EMPLEADOS-APELLIDO.
+
+           START EMPLEAD-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-APELLIDO
+               INVALID KEY
+                   SET FIN-FICHERO TO TRUE
+           END-START.
+
+           IF NOT FIN-FICHERO
+               MOVE "LECTURA" TO WS-OPERACION
+               READ EMPLEAD-ARCHIVO NEXT RECORD
+                   AT END
+                       SET FIN-FICHERO TO TRUE
+               END-READ
+               PERFORM CHEQUEA-STATUS-ARCHIVO
+           END-IF.
+
+           IF FIN-FICHERO
+                   OR EMPLEADOS-APELLIDO NOT = WS-APELLIDO-BUSQUEDA
+               DISPLAY "No existe ningun empleado con ese apellido."
+           ELSE
+               PERFORM MUESTRA-COINCIDENCIA UNTIL FIN-FICHERO
+                   OR EMPLEADOS-APELLIDO NOT = WS-APELLIDO-BUSQUEDA
+           END-IF.
+
+       MUESTRA-COINCIDENCIA.
+           PERFORM VALIDAR.
+           MOVE "LECTURA" TO WS-OPERACION
            READ EMPLEAD-ARCHIVO NEXT RECORD
                AT END
                    SET FIN-FICHERO TO TRUE
            END-READ.
+           PERFORM CHEQUEA-STATUS-ARCHIVO.
 
        VALIDAR.
+           IF EMPLEADO-ACTIVO
+               MOVE "ACTIVO" TO WS-ESTADO-TEXTO
+           ELSE
+               MOVE "BAJA" TO WS-ESTADO-TEXTO
+           END-IF.
+
            DISPLAY " ID: " FUNCTION TRIM(EMPLEADOS-ID)
                    " Nombre: " FUNCTION TRIM(EMPLEADOS-NOMBRE)
-                   " Apellidos: " FUNCTION TRIM(EMPLEADOS-APELLIDO).
+                   " Apellidos: " FUNCTION TRIM(EMPLEADOS-APELLIDO)
+                   " Departamento: "
+                       FUNCTION TRIM(EMPLEADOS-DEPARTAMENTO)
+                   " Categoria: " FUNCTION TRIM(EMPLEADOS-CATEGORIA)
+                   " Salario: " EMPLEADOS-SALARIO
+                   " Estado: " FUNCTION TRIM(WS-ESTADO-TEXTO).
+
+       CHEQUEA-STATUS-ARCHIVO.
+           IF NOT FS-OK AND FS-STATUS NOT = '10'
+                   AND FS-STATUS NOT = '23'
+               MOVE WS-OPERACION TO LE-OPERACION
+               MOVE EMPLEADOS-ID TO LE-ID
+               MOVE FS-STATUS TO LE-STATUS
+               MOVE LINEA-ERROR TO ERROR-REGISTRO
+               WRITE ERROR-REGISTRO
+           END-IF.
+
+       ESCRIBE-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-RAW.
+
+           STRING WS-FECHA-HORA-RAW(1:4) "-" WS-FECHA-HORA-RAW(5:2)
+                   "-" WS-FECHA-HORA-RAW(7:2)
+               DELIMITED BY SIZE INTO LA-FECHA
+           END-STRING.
+           STRING WS-FECHA-HORA-RAW(9:2) ":" WS-FECHA-HORA-RAW(11:2)
+                   ":" WS-FECHA-HORA-RAW(13:2)
+               DELIMITED BY SIZE INTO LA-HORA
+           END-STRING.
+
+           MOVE WS-OPERACION TO LA-OPERACION.
+           MOVE WS-AUD-ID-ANTES TO LA-ID-ANTES.
+           MOVE WS-AUD-NOMBRE-ANTES TO LA-NOMBRE-ANTES.
+           MOVE WS-AUD-APELLIDO-ANTES TO LA-APELLIDO-ANTES.
+           MOVE EMPLEADOS-ID TO LA-ID-DESPUES.
+           MOVE EMPLEADOS-NOMBRE TO LA-NOMBRE-DESPUES.
+           MOVE EMPLEADOS-APELLIDO TO LA-APELLIDO-DESPUES.
+
+           MOVE LINEA-AUDITORIA TO AUDITORIA-REGISTRO.
+           WRITE AUDITORIA-REGISTRO.
+
+       GRABA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-SESION.
+           MOVE EMPLEADOS-ID TO WS-ULTIMO-ID-CHECKPOINT.
+
+           MOVE WS-CONTADOR-SESION TO CKP-CONTADOR.
+           MOVE WS-ULTIMO-ID-CHECKPOINT TO CKP-ULTIMO-ID.
+           MOVE WS-CHECKPOINT-LINEA TO CHECKPOINT-REGISTRO.
+           WRITE CHECKPOINT-REGISTRO.
+
+       LEE-CHECKPOINT-ANTERIOR.
+           OPEN INPUT FICHERO-CHECKPOINT.
+
+           IF FS-OK-CHECKPOINT
+               PERFORM LEE-LINEA-CHECKPOINT UNTIL FIN-CHECKPOINT
+               CLOSE FICHERO-CHECKPOINT
+
+               IF WS-CONTADOR-CHECKPOINT > 0
+                   DISPLAY "Ejecucion anterior interrumpida: "
+                       WS-CONTADOR-CHECKPOINT " altas confirmadas, "
+                       "ultimo id " WS-ULTIMO-ID-CHECKPOINT "."
+
+                   OPEN OUTPUT FICHERO-CHECKPOINT
+                   CLOSE FICHERO-CHECKPOINT
+               END-IF
+           END-IF.
+
+       LEE-LINEA-CHECKPOINT.
+           READ FICHERO-CHECKPOINT INTO WS-CHECKPOINT-LINEA
+               AT END
+                   SET FIN-CHECKPOINT TO TRUE
+           END-READ.
+
+           IF NOT FIN-CHECKPOINT
+               MOVE CKP-CONTADOR TO WS-CONTADOR-CHECKPOINT
+               MOVE CKP-ULTIMO-ID TO WS-ULTIMO-ID-CHECKPOINT
+           END-IF.
 
        APERTURA.
-           OPEN EXTEND EMPLEAD-ARCHIVO.
+           OPEN I-O EMPLEAD-ARCHIVO.
 
            IF NOT FS-OK
                OPEN OUTPUT EMPLEAD-ARCHIVO
+               CLOSE EMPLEAD-ARCHIVO
+               OPEN I-O EMPLEAD-ARCHIVO
+           END-IF.
+
+           OPEN EXTEND FICHERO-ERRORES.
+
+           IF NOT FS-OK-ERRORES
+               OPEN OUTPUT FICHERO-ERRORES
+           END-IF.
+
+           OPEN EXTEND FICHERO-AUDITORIA.
+
+           IF NOT FS-OK-AUDITORIA
+               OPEN OUTPUT FICHERO-AUDITORIA
+           END-IF.
+
+           PERFORM LEE-CHECKPOINT-ANTERIOR.
+
+           OPEN EXTEND FICHERO-CHECKPOINT.
+
+           IF NOT FS-OK-CHECKPOINT
+               OPEN OUTPUT FICHERO-CHECKPOINT
            END-IF.
        CIERRE.
            CLOSE EMPLEAD-ARCHIVO.
+           CLOSE FICHERO-ERRORES.
+           CLOSE FICHERO-AUDITORIA.
+           CLOSE FICHERO-CHECKPOINT.
+
+           OPEN OUTPUT FICHERO-CHECKPOINT.
+           CLOSE FICHERO-CHECKPOINT.
        FIN-PROGRAMA.
             STOP RUN.
        END PROGRAM Ficheros-indexados.
