@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Informe-departamentos.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEAD-ARCHIVO
+           ASSIGN TO "empleado.csv"
+           ORGANIZATION IS INDEXED
+           RECORD KEY EMPLEADOS-ID
+           ALTERNATE RECORD KEY EMPLEADOS-APELLIDO WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-STATUS.
+
+           SELECT FICHERO-ORDEN
+           ASSIGN TO "ordendep.tmp".
+
+           SELECT FICHERO-ERRORES
+           ASSIGN TO "errores.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-ERRORES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEAD-ARCHIVO.
+           COPY "EMPLEADO.cpy".
+
+       FD  FICHERO-ERRORES.
+       01  ERROR-REGISTRO PIC X(60).
+
+       SD  FICHERO-ORDEN.
+       01  ORDEN-REGISTRO.
+           05 ORDEN-DEPARTAMENTO PIC X(20).
+           05 ORDEN-APELLIDO PIC X(50).
+           05 ORDEN-NOMBRE PIC X(20).
+           05 ORDEN-ID PIC 9(6).
+           05 ORDEN-CATEGORIA PIC X(10).
+           05 ORDEN-FECHA-ALTA PIC 9(8).
+           05 ORDEN-SALARIO PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X VALUE 'N'.
+           88 FIN-FICHERO VALUE 'Y'.
+
+       01  WS-FIN-ORDEN PIC X VALUE 'N'.
+           88 FIN-ORDEN VALUE 'Y'.
+
+       01  FS-STATUS PIC X(2).
+           88 FS-OK VALUE '00'.
+
+       01  FS-STATUS-ERRORES PIC X(2).
+           88 FS-OK-ERRORES VALUE '00'.
+
+       01  WS-OPERACION PIC X(10).
+
+       01  LINEA-ERROR.
+           05 LE-OPERACION PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LE-ID PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LE-STATUS PIC X(2).
+
+       01  WS-DEPARTAMENTO-ANTERIOR PIC X(20) VALUE SPACES.
+
+       01  WS-PRIMERA-VEZ PIC X VALUE 'S'.
+           88 ES-PRIMER-DEPARTAMENTO VALUE 'S'.
+
+       01  CONT-DEPARTAMENTO PIC 9(6) VALUE 0.
+       01  CONT-TOTAL PIC 9(6) VALUE 0.
+       01  WS-SALARIO-DEPARTAMENTO PIC 9(9)V99 VALUE 0.
+       01  WS-SALARIO-TOTAL PIC 9(9)V99 VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT FICHERO-ORDEN
+               ON ASCENDING KEY ORDEN-DEPARTAMENTO ORDEN-APELLIDO
+               INPUT PROCEDURE IS CARGA-ORDEN
+               OUTPUT PROCEDURE IS IMPRIME-INFORME.
+
+           PERFORM FIN-PROGRAMA.
+
+       CARGA-ORDEN.
+           OPEN INPUT EMPLEAD-ARCHIVO.
+
+           IF NOT FS-OK
+               DISPLAY "Error al abrir el archivo de empleados."
+           ELSE
+               OPEN EXTEND FICHERO-ERRORES
+
+               IF NOT FS-OK-ERRORES
+                   OPEN OUTPUT FICHERO-ERRORES
+               END-IF
+
+               MOVE "LECTURA" TO WS-OPERACION
+               READ EMPLEAD-ARCHIVO NEXT RECORD
+                   AT END
+                       SET FIN-FICHERO TO TRUE
+               END-READ
+               PERFORM CHEQUEA-STATUS-ARCHIVO
+               PERFORM TRASLADA-REGISTRO UNTIL FIN-FICHERO
+               CLOSE EMPLEAD-ARCHIVO
+               CLOSE FICHERO-ERRORES
+           END-IF.
+
+       TRASLADA-REGISTRO.
+           IF EMPLEADO-ACTIVO
+               MOVE EMPLEADOS-DEPARTAMENTO TO ORDEN-DEPARTAMENTO
+               MOVE EMPLEADOS-APELLIDO TO ORDEN-APELLIDO
+               MOVE EMPLEADOS-NOMBRE TO ORDEN-NOMBRE
+               MOVE EMPLEADOS-ID TO ORDEN-ID
+               MOVE EMPLEADOS-CATEGORIA TO ORDEN-CATEGORIA
+               MOVE EMPLEADOS-FECHA-ALTA TO ORDEN-FECHA-ALTA
+               MOVE EMPLEADOS-SALARIO TO ORDEN-SALARIO
+
+               RELEASE ORDEN-REGISTRO
+           END-IF.
+
+           MOVE "LECTURA" TO WS-OPERACION.
+           READ EMPLEAD-ARCHIVO NEXT RECORD
+               AT END
+                   SET FIN-FICHERO TO TRUE
+           END-READ.
+           PERFORM CHEQUEA-STATUS-ARCHIVO.
+
+       IMPRIME-INFORME.
+           DISPLAY " ".
+           DISPLAY "Listado de empleados por departamento".
+
+           RETURN FICHERO-ORDEN
+               AT END
+                   SET FIN-ORDEN TO TRUE
+           END-RETURN.
+
+           PERFORM PROCESA-LINEA-INFORME UNTIL FIN-ORDEN.
+
+           IF NOT ES-PRIMER-DEPARTAMENTO
+               PERFORM IMPRIME-SUBTOTAL
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "Total de empleados: " CONT-TOTAL.
+           DISPLAY "Total de salarios : " WS-SALARIO-TOTAL.
+
+       PROCESA-LINEA-INFORME.
+           IF NOT ES-PRIMER-DEPARTAMENTO
+                   AND ORDEN-DEPARTAMENTO NOT = WS-DEPARTAMENTO-ANTERIOR
+               PERFORM IMPRIME-SUBTOTAL
+           END-IF.
+
+           IF ORDEN-DEPARTAMENTO NOT = WS-DEPARTAMENTO-ANTERIOR
+               DISPLAY " "
+               DISPLAY "Departamento: " ORDEN-DEPARTAMENTO
+               MOVE 0 TO CONT-DEPARTAMENTO
+               MOVE 0 TO WS-SALARIO-DEPARTAMENTO
+               MOVE 'N' TO WS-PRIMERA-VEZ
+               MOVE ORDEN-DEPARTAMENTO TO WS-DEPARTAMENTO-ANTERIOR
+           END-IF.
+
+           DISPLAY "  " FUNCTION TRIM(ORDEN-ID)
+                   " " FUNCTION TRIM(ORDEN-NOMBRE)
+                   " " FUNCTION TRIM(ORDEN-APELLIDO)
+                   " " ORDEN-CATEGORIA
+                   " " ORDEN-SALARIO.
+
+           ADD 1 TO CONT-DEPARTAMENTO.
+           ADD 1 TO CONT-TOTAL.
+           ADD ORDEN-SALARIO TO WS-SALARIO-DEPARTAMENTO.
+           ADD ORDEN-SALARIO TO WS-SALARIO-TOTAL.
+
+           RETURN FICHERO-ORDEN
+               AT END
+                   SET FIN-ORDEN TO TRUE
+           END-RETURN.
+
+       IMPRIME-SUBTOTAL.
+           DISPLAY "  Empleados en el departamento: " CONT-DEPARTAMENTO.
+           DISPLAY "  Total salarios departamento : "
+                   WS-SALARIO-DEPARTAMENTO.
+
+       CHEQUEA-STATUS-ARCHIVO.
+           IF NOT FS-OK AND FS-STATUS NOT = '10'
+               MOVE WS-OPERACION TO LE-OPERACION
+               MOVE EMPLEADOS-ID TO LE-ID
+               MOVE FS-STATUS TO LE-STATUS
+               MOVE LINEA-ERROR TO ERROR-REGISTRO
+               WRITE ERROR-REGISTRO
+           END-IF.
+
+       FIN-PROGRAMA.
+            STOP RUN.
+       END PROGRAM Informe-departamentos.
